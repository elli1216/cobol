@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-ACCT-MATCH.
+
+           *> Use Case: Joins OUTPUT.DAT (financial-aid student IDs
+           *> from EZT-TO-COBOL-PRACTICE) against SAVINGS.DAT by
+           *> shared ID, so financial aid can see which students have
+           *> an active savings account and its current balance in one
+           *> report instead of cross-checking two reports by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "OUTPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STUDENT.
+
+           SELECT SAVINGS-FILE ASSIGN TO "SAVINGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAVINGS.
+
+           SELECT MATCH-FILE ASSIGN TO "STUDENT-ACCT-MATCH.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MATCH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  ST-STUDENT-RECORD.
+           05 ST-STUDENT-ID    PIC 9(05).
+           05 FILLER           PIC X(01).
+           05 ST-STUDENT-NAME  PIC X(20).
+
+       FD  SAVINGS-FILE.
+       01  FI-SAVINGS-RECORD.
+           05 FI-ACCT-ID       PIC 9(10).
+           05 FI-ACCT-NAME     PIC X(30).
+           05 FI-ACCT-STATUS   PIC X(01).
+           05 FI-BALANCE       PIC 9(8)V99.
+
+       FD  MATCH-FILE.
+       01  MR-MATCH-RECORD.
+           05 MR-STUDENT-ID    PIC 9(05).
+           05 FILLER           PIC X(02).
+           05 MR-STUDENT-NAME  PIC X(20).
+           05 FILLER           PIC X(02).
+           05 MR-ACCT-ID       PIC 9(10).
+           05 FILLER           PIC X(02).
+           05 MR-DISPLAY-BAL   PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-STUDENT       PIC XX.  *> File Status for Students
+       01  WS-FS-SAVINGS       PIC XX.  *> File Status for Savings
+       01  WS-FS-MATCH         PIC XX.  *> File Status for Match Report
+
+       01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88 END-OF-FILE                VALUE 'Y'.
+           88 NOT-END-OF-FILE            VALUE 'N'.
+
+       01  WS-SAVINGS-EOF-SWITCH PIC X(01) VALUE 'N'.
+           88 SAVINGS-END-OF-FILE          VALUE 'Y'.
+           88 SAVINGS-NOT-END-OF-FILE      VALUE 'N'.
+
+       01  WS-MATCH-SWITCH     PIC X(01) VALUE 'N'.
+           88 MATCH-FOUND                VALUE 'Y'.
+           88 NOT-MATCH-FOUND             VALUE 'N'.
+
+           *> Use Case: SAVINGS.DAT loaded into memory once so every
+           *> student ID can be checked against it with a keyed scan
+           *> instead of re-reading the file per student.
+       01  WS-SAVINGS-TABLE.
+           05 WS-ACCT-COUNT    PIC 9(07) VALUE ZERO.
+           05 WS-ACCT-ENTRY    OCCURS 10000 TIMES
+                                INDEXED BY WS-ACCT-IDX.
+               10 WS-T-ACCT-ID     PIC 9(10).
+               10 WS-T-ACCT-NAME   PIC X(30).
+               10 WS-T-ACCT-STATUS PIC X(01).
+                  88 ACCT-ENTRY-IS-ACTIVE   VALUE 'A'.
+               10 WS-T-BALANCE     PIC 9(8)V99.
+
+           *> Use Case: OUT-STUDENT-ID widened to the same 10-digit
+           *> width as FI-ACCT-ID before comparing, since financial-
+           *> aid accounts share the numeric ID but SAVINGS.DAT
+           *> carries it zero-padded to 10 digits.
+       01  WS-COMPARE-ID       PIC 9(10).
+
+       01  WS-MATCH-COUNT      PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1500-LOAD-SAVINGS-TABLE.
+           PERFORM 2000-READ-STUDENT.
+           PERFORM 3000-MATCH-ONE UNTIL END-OF-FILE.
+           PERFORM 4000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-FS-STUDENT NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN OUTPUT.DAT "
+                "(FS: " WS-FS-STUDENT ")"
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT SAVINGS-FILE.
+           IF WS-FS-SAVINGS NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN SAVINGS.DAT "
+                "(FS: " WS-FS-SAVINGS ")"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MATCH-FILE.
+           IF WS-FS-MATCH NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN MATCH REPORT "
+                "(FS: " WS-FS-MATCH ")"
+               STOP RUN
+           END-IF.
+
+       1500-LOAD-SAVINGS-TABLE.
+           PERFORM 1600-READ-ONE-SAVINGS.
+           PERFORM 1700-STORE-ONE-SAVINGS UNTIL SAVINGS-END-OF-FILE.
+           CLOSE SAVINGS-FILE.
+
+       1600-READ-ONE-SAVINGS.
+           READ SAVINGS-FILE
+               AT END SET SAVINGS-END-OF-FILE TO TRUE
+           END-READ.
+
+       1700-STORE-ONE-SAVINGS.
+           IF WS-ACCT-COUNT >= 10000
+               DISPLAY "CRITICAL ERROR: SAVINGS TABLE FULL AT 10000 "
+                "ENTRIES - SAVINGS.DAT HAS MORE ACCOUNTS THAN THIS "
+                "PROGRAM CAN HOLD IN MEMORY"
+               STOP RUN
+           ELSE
+               ADD 1 TO WS-ACCT-COUNT
+               SET WS-ACCT-IDX TO WS-ACCT-COUNT
+               MOVE FI-ACCT-ID     TO WS-T-ACCT-ID (WS-ACCT-IDX)
+               MOVE FI-ACCT-NAME   TO WS-T-ACCT-NAME (WS-ACCT-IDX)
+               MOVE FI-ACCT-STATUS TO WS-T-ACCT-STATUS (WS-ACCT-IDX)
+               MOVE FI-BALANCE     TO WS-T-BALANCE (WS-ACCT-IDX)
+
+               PERFORM 1600-READ-ONE-SAVINGS
+           END-IF.
+
+       2000-READ-STUDENT.
+           READ STUDENT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-MATCH-ONE.
+           MOVE ST-STUDENT-ID TO WS-COMPARE-ID.
+           PERFORM 3100-SEARCH-TABLE.
+
+           IF MATCH-FOUND
+               PERFORM 3200-WRITE-MATCH
+           END-IF.
+
+           PERFORM 2000-READ-STUDENT.
+
+           *> Use Case: Linear scan for an active account whose ID
+           *> matches this student - stops at the first one found.
+       3100-SEARCH-TABLE.
+           SET NOT-MATCH-FOUND TO TRUE.
+           SET WS-ACCT-IDX TO 1.
+           PERFORM 3110-COMPARE-ONE-ACCT
+               UNTIL WS-ACCT-IDX > WS-ACCT-COUNT
+                  OR MATCH-FOUND.
+
+       3110-COMPARE-ONE-ACCT.
+           IF WS-T-ACCT-ID (WS-ACCT-IDX) = WS-COMPARE-ID
+               AND ACCT-ENTRY-IS-ACTIVE (WS-ACCT-IDX)
+               SET MATCH-FOUND TO TRUE
+           ELSE
+               SET WS-ACCT-IDX UP BY 1
+           END-IF.
+
+       3200-WRITE-MATCH.
+           MOVE SPACES           TO MR-MATCH-RECORD.
+           MOVE ST-STUDENT-ID    TO MR-STUDENT-ID.
+           MOVE ST-STUDENT-NAME  TO MR-STUDENT-NAME.
+           MOVE WS-T-ACCT-ID (WS-ACCT-IDX)   TO MR-ACCT-ID.
+           MOVE WS-T-BALANCE (WS-ACCT-IDX)   TO MR-DISPLAY-BAL.
+
+           WRITE MR-MATCH-RECORD.
+
+           IF WS-FS-MATCH NOT = "00"
+               DISPLAY "WRITE ERROR DETECTED: " WS-FS-MATCH
+               SET END-OF-FILE TO TRUE
+           ELSE
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF.
+
+       4000-CLOSE-FILES.
+           CLOSE STUDENT-FILE.
+           CLOSE MATCH-FILE.
+           DISPLAY "STUDENT/ACCOUNT MATCH COMPLETE. MATCHES FOUND: "
+            WS-MATCH-COUNT.
