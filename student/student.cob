@@ -4,10 +4,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE  ASSIGN TO "INPUT.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO "OUTPUT.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IN-FILE   ASSIGN TO "INPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IN.
+           SELECT OUT-FILE  ASSIGN TO "OUTPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OUT.
+           SELECT PARM-FILE ASSIGN TO "STUDENT.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+           SELECT XCPT-FILE ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-XCPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,15 +31,73 @@
            05 FILLER           PIC X(01) VALUE SPACE.
            05 OUT-STUDENT-NAME PIC X(20).
 
+       *> Use Case: Startup control file carrying the student-ID
+       *> cutoff, so ops can change the threshold without a recompile.
+       FD  PARM-FILE.
+       01  PM-PARM-RECORD.
+           05 PM-CUTOFF        PIC 9(05).
+
+       *> Use Case: Student IDs that repeat across IN-FILE land here
+       *> instead of being passed through to OUT-FILE a second time.
+       FD  XCPT-FILE.
+       01  XC-EXCEPTION-RECORD.
+           05 XC-STUDENT-ID    PIC 9(05).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 XC-STUDENT-NAME  PIC X(20).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 XC-REASON        PIC X(20) VALUE SPACE.
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05 WS-EOF-FLAG      PIC X(01) VALUE 'N'.
               88 END-OF-FILE             VALUE 'Y'.
 
+       01  WS-FS-IN            PIC XX.
+       01  WS-FS-OUT           PIC XX.
+       01  WS-FS-PARM          PIC XX.
+       01  WS-FS-XCPT          PIC XX.
+
+       *> Use Case: Default cutoff used if STUDENT.PARM is missing or
+       *> unreadable, so a control-file problem doesn't stop the run.
+       01  WS-CUTOFF           PIC 9(05) VALUE 10000.
+
+       *> Use Case: Student IDs already written to OUT-FILE this run,
+       *> so a later record with the same ID can be caught as a
+       *> duplicate and diverted to XCPT-FILE instead of going out
+       *> a second time.
+       01  WS-SEEN-TABLE.
+           05 WS-SEEN-COUNT    PIC 9(05) VALUE ZERO.
+           05 WS-SEEN-ID       PIC 9(05) OCCURS 9999 TIMES
+                                INDEXED BY WS-SEEN-IDX VALUE ZERO.
+
+       01  WS-DUPLICATE-FLAG   PIC X(01) VALUE 'N'.
+           88 DUPLICATE-ID                VALUE 'Y'.
+           88 NOT-DUPLICATE-ID            VALUE 'N'.
+
        PROCEDURE DIVISION.
        0000-MAIN.
-           OPEN INPUT  IN-FILE
-                OUTPUT OUT-FILE
+           PERFORM 0500-READ-PARAMETER
+
+           OPEN INPUT IN-FILE
+           IF WS-FS-IN NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN INPUT.DAT "
+                "(FS: " WS-FS-IN ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT OUT-FILE
+           IF WS-FS-OUT NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT CREATE OUTPUT.DAT "
+                "(FS: " WS-FS-OUT ")"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT XCPT-FILE
+           IF WS-FS-XCPT NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT CREATE "
+                "EXCEPTIONS.DAT (FS: " WS-FS-XCPT ")"
+               STOP RUN
+           END-IF
 
            *> The first READ (The "Prime" Read)
            READ IN-FILE
@@ -41,18 +107,90 @@
            *> This is your "JOB INPUT" loop from Easytrieve
            PERFORM 1000-PROCESS-RECORDS UNTIL END-OF-FILE
 
-           CLOSE IN-FILE OUT-FILE
+           CLOSE IN-FILE OUT-FILE XCPT-FILE
            STOP RUN.
 
-       1000-PROCESS-RECORDS.
-           IF IN-STUDENT-ID > 10000
-               MOVE IN-STUDENT-ID   TO OUT-STUDENT-ID
-               MOVE IN-STUDENT-NAME TO OUT-STUDENT-NAME
-               
-               WRITE OUT-RECORD
-      
-               READ IN-FILE
-                   AT END SET END-OF-FILE TO TRUE
+       *> Use Case: Pull the student-ID cutoff from STUDENT.PARM so
+       *> the threshold can change between runs without a recompile.
+       *> WS-CUTOFF keeps its VALUE 10000 default if the file is
+       *> absent or the read fails for any other reason.
+       0500-READ-PARAMETER.
+           OPEN INPUT PARM-FILE
+           IF WS-FS-PARM = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PM-CUTOFF TO WS-CUTOFF
                END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       1000-PROCESS-RECORDS.
+           IF IN-STUDENT-ID > WS-CUTOFF
+               PERFORM 1100-CHECK-DUPLICATE
+               IF DUPLICATE-ID
+                   PERFORM 1200-WRITE-EXCEPTION
+               ELSE
+                   PERFORM 1300-WRITE-OUTPUT
+               END-IF
+           END-IF
+
+           READ IN-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       *> Use Case: Compare IN-STUDENT-ID against every ID already
+       *> written to OUT-FILE this run; sets DUPLICATE-ID when found.
+       1100-CHECK-DUPLICATE.
+           SET NOT-DUPLICATE-ID TO TRUE
+           SET WS-SEEN-IDX TO 1
+           PERFORM 1110-COMPARE-ONE-SEEN
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                  OR DUPLICATE-ID.
+
+       1110-COMPARE-ONE-SEEN.
+           IF WS-SEEN-ID (WS-SEEN-IDX) = IN-STUDENT-ID
+               SET DUPLICATE-ID TO TRUE
+           ELSE
+               SET WS-SEEN-IDX UP BY 1
+           END-IF.
+
+       *> Use Case: Upstream extract glitches have listed the same
+       *> student twice - log the repeat here instead of duplicating
+       *> it into OUT-FILE.
+       1200-WRITE-EXCEPTION.
+           MOVE SPACES                   TO XC-EXCEPTION-RECORD.
+           MOVE IN-STUDENT-ID            TO XC-STUDENT-ID.
+           MOVE IN-STUDENT-NAME          TO XC-STUDENT-NAME.
+           MOVE "DUPLICATE STUDENT ID"   TO XC-REASON.
+
+           WRITE XC-EXCEPTION-RECORD.
+
+           IF WS-FS-XCPT NOT = "00"
+               DISPLAY "WRITE ERROR DETECTED: " WS-FS-XCPT
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+       1300-WRITE-OUTPUT.
+           MOVE SPACES          TO OUT-RECORD.
+           MOVE IN-STUDENT-ID   TO OUT-STUDENT-ID.
+           MOVE IN-STUDENT-NAME TO OUT-STUDENT-NAME.
+
+           WRITE OUT-RECORD.
+
+           IF WS-FS-OUT NOT = "00"
+               DISPLAY "WRITE ERROR DETECTED: " WS-FS-OUT
+               SET END-OF-FILE TO TRUE
+           ELSE
+               IF WS-SEEN-COUNT >= 9999
+                   DISPLAY "CRITICAL ERROR: SEEN-ID TABLE FULL AT "
+                    "9999 ENTRIES - DUPLICATE CHECK NO LONGER "
+                    "RELIABLE"
+                   SET END-OF-FILE TO TRUE
+               ELSE
+                   ADD 1 TO WS-SEEN-COUNT
+                   SET WS-SEEN-IDX TO WS-SEEN-COUNT
+                   MOVE IN-STUDENT-ID TO WS-SEEN-ID (WS-SEEN-IDX)
+               END-IF
            END-IF.
-           
\ No newline at end of file
