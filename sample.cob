@@ -15,6 +15,42 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-REPORT.
 
+           *> Use Case: Second output so inactive accounts are visible
+           *> to the closures team instead of just dropping out of
+           *> the run.
+           SELECT INACTIVE-FILE ASSIGN TO "INACTIVE-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INACTIVE.
+
+           *> Use Case: Work file for the SORT that puts the report
+           *> into descending balance order before it is written.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+
+           *> Use Case: Records with a FI-ACCT-STATUS other than 'A'
+           *> or 'I' get flagged here instead of silently dropping
+           *> out of both reports.
+           SELECT REJECT-FILE ASSIGN TO "SAVINGS-REJECTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJECT.
+
+           *> Use Case: Ledger of every account already committed to
+           *> REPORT-FILE, INACTIVE-FILE, or REJECT-FILE this restart
+           *> chain, so a rerun after an abend can skip exactly the
+           *> accounts already reported instead of reprocessing
+           *> SAVINGS.DAT from record one - or, worse, from an
+           *> assumed file position that may not exist.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BANK-FILTER.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+           *> Use Case: Persistent trail of every account written to
+           *> SAVINGS-REPORT.TXT, appended to across runs, for internal
+           *> controls questions like "was account X reported in
+           *> March" months after the report itself was overwritten.
+           SELECT AUDIT-FILE ASSIGN TO "SAVINGS-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SAVINGS-FILE.
@@ -30,32 +66,208 @@
        01  FO-REPORT-RECORD.
            05 FO-ACCT-NAME     PIC X(30).
            05 FILLER           PIC X(05) VALUE SPACES.
-           05 FO-DISPLAY-BAL   PIC Z,ZZZ,ZZ9.99.
+           05 FO-DISPLAY-BAL   PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       *> Use Case: Trailer line written to the report once all the
+       *> detail lines are out, so the run's control totals travel
+       *> with the report instead of only going to the job log. A
+       *> second, independent 01-level under the same FD rather than a
+       *> REDEFINES of FO-REPORT-RECORD - the detail line and the
+       *> trailer line are different shapes, not two views of the same
+       *> bytes, and REDEFINES would also require FO-REPORT-RECORD to
+       *> be padded out to the trailer's width for no functional gain.
+       01  FO-TRAILER-RECORD.
+           05 FO-TRAILER-LABEL PIC X(15).
+           05 FO-TRAILER-TEXT  PIC X(65).
+
+       FD  INACTIVE-FILE.
+       *> FO2 Prefix: Identifies this as the inactive-accounts output
+       01  FO2-INACTIVE-RECORD.
+           05 FO2-ACCT-ID      PIC 9(10).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FO2-ACCT-NAME    PIC X(30).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 FO2-DISPLAY-BAL  PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       FD  REJECT-FILE.
+       *> FO3 Prefix: Identifies this as the bad-status rejects output
+       01  FO3-REJECT-RECORD.
+           05 FO3-RAW-ACCT-ID   PIC 9(10).
+           05 FO3-RAW-ACCT-NAME PIC X(30).
+           05 FO3-RAW-STATUS    PIC X(01).
+           05 FO3-RAW-BALANCE   PIC 9(8)V99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 FO3-REASON-CODE   PIC X(30).
+
+       *> Use Case: Sort work record, one per active account, carried
+       *> through the SORT so the report comes out in descending
+       *> balance order instead of file order.
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-RECORD.
+           05 SD-BALANCE       PIC 9(8)V99.
+           05 SD-ACCT-ID       PIC 9(10).
+           05 SD-ACCT-NAME     PIC X(30).
+           *> Use Case: Distinguishes an account re-released from
+           *> WS-CHECKPOINT-TABLE (already committed and checkpointed
+           *> by an earlier run) from one classified fresh this run,
+           *> so 6200-WRITE-ONE writes both to REPORT-FILE but only
+           *> counts, checkpoints, and audits the latter.
+           05 SD-RESUMED-FLAG  PIC X(01).
+              88 SD-ALREADY-CHECKPOINTED  VALUE 'Y'.
+              88 SD-NOT-YET-CHECKPOINTED  VALUE 'N'.
+
+       FD  CHECKPOINT-FILE.
+       *> FO4 Prefix: Identifies this as the checkpoint/restart output.
+       *> One line per account committed to REPORT-FILE, INACTIVE-FILE,
+       *> or REJECT-FILE this run, appended as each commit happens so
+       *> the checkpoint always reflects what has actually been
+       *> written rather than how far SAVINGS-FILE has been read.
+       01  FO4-CHECKPOINT-RECORD.
+           05 FO4-CKPT-ACCT-ID  PIC 9(10).
+           05 FILLER            PIC X(01).
+           05 FO4-CKPT-TYPE     PIC X(01).
+              88 FO4-TYPE-IS-ACTIVE      VALUE 'A'.
+              88 FO4-TYPE-IS-INACTIVE    VALUE 'I'.
+              88 FO4-TYPE-IS-REJECT      VALUE 'R'.
+           05 FILLER            PIC X(01).
+           05 FO4-CKPT-BALANCE  PIC 9(8)V99.
+           05 FILLER            PIC X(01).
+           *> Use Case: Carried so an active account already committed
+           *> by a prior run can be re-released into this run's SORT
+           *> (see 3050-RELEASE-CHECKPOINTED-ACTIVE) with its name
+           *> intact, instead of REPORT-FILE's detail line coming back
+           *> blank for every resumed account.
+           05 FO4-CKPT-ACCT-NAME PIC X(30).
+
+       FD  AUDIT-FILE.
+       *> FO5 Prefix: Identifies this as the audit-log output
+       01  FO5-AUDIT-RECORD.
+           05 FO5-RUN-DATE     PIC 9(08).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 FO5-RUN-TIME     PIC 9(08).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 FO5-ACCT-ID      PIC 9(10).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 FO5-BALANCE      PIC Z,ZZZ,ZZZ,ZZ9.99.
 
        WORKING-STORAGE SECTION.
        *> WS Prefix: General working variables
        01  WS-FS-SAVINGS       PIC XX.  *> File Status for Input
        01  WS-FS-REPORT        PIC XX.  *> File Status for Output
-       
+       01  WS-FS-INACTIVE      PIC XX.  *> File Status for Inactive Report
+       01  WS-FS-REJECT        PIC XX.  *> File Status for Rejects
+       01  WS-FS-CKPT          PIC XX.  *> File Status for Checkpoint
+       01  WS-FS-AUDIT         PIC XX.  *> File Status for Audit Log
+
        *> Use Case: Level-88 Flag for Program Flow (EOF)
        01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
            88  END-OF-FILE               VALUE 'Y'.
            88  NOT-END-OF-FILE           VALUE 'N'.
 
+       *> Use Case: Level-88 Flag for the RETURN loop off the sorted
+       *> work file (mirrors WS-EOF-SWITCH above for SAVINGS-FILE).
+       01  WS-SORT-EOF-SWITCH  PIC X(01) VALUE 'N'.
+           88  SORT-END-OF-FILE          VALUE 'Y'.
+           88  SORT-NOT-END-OF-FILE      VALUE 'N'.
+
        *> Use Case: Level-88 Flag for Business Logic (Account Status)
        01  WS-ACCT-FLAG        PIC X(01).
            88  ACCOUNT-IS-ACTIVE         VALUE 'A'.
            88  ACCOUNT-IS-INACTIVE       VALUE 'I'.
 
+       *> Use Case: Level-88 Flag marking a disk-full/write-error
+       *> abend, so a successful run (and only a successful run)
+       *> clears the checkpoint behind it.
+       01  WS-ABEND-SWITCH      PIC X(01) VALUE 'N'.
+           88  RUN-ABENDED                VALUE 'Y'.
+           88  RUN-NOT-ABENDED            VALUE 'N'.
+
+       *> Use Case: Level-88 Flag marking this run as a resume of a
+       *> prior abended attempt - REPORT-FILE/INACTIVE-FILE/REJECT-FILE
+       *> open EXTEND instead of OUTPUT so nothing already committed is
+       *> lost, and already-committed accounts are skipped instead of
+       *> being reported (or rejected) a second time.
+       01  WS-RESUME-SWITCH      PIC X(01) VALUE 'N'.
+           88  RESUMING-FROM-CHECKPOINT    VALUE 'Y'.
+           88  STARTING-FRESH              VALUE 'N'.
+
+       *> Use Case: Level-88 Flag for the checkpoint-table search below
+       *> (mirrors WS-DUPLICATE-FLAG's shape in EZT-TO-COBOL-PRACTICE).
+       01  WS-CKPT-MATCH-SWITCH  PIC X(01) VALUE 'N'.
+           88  CKPT-ENTRY-FOUND            VALUE 'Y'.
+           88  CKPT-ENTRY-NOT-FOUND        VALUE 'N'.
+
+       *> Use Case: Level-88 Flag for the checkpoint-file read loop
+       *> that loads WS-CHECKPOINT-TABLE at startup.
+       01  WS-CKPT-EOF-SWITCH    PIC X(01) VALUE 'N'.
+           88  END-OF-CKPT                 VALUE 'Y'.
+           88  NOT-END-OF-CKPT             VALUE 'N'.
+
+       *> Use Case: Every account already committed to REPORT-FILE,
+       *> INACTIVE-FILE, or REJECT-FILE by a prior abended attempt at
+       *> this SAVINGS.DAT, loaded from CHECKPOINT-FILE at startup so
+       *> 3100-CLASSIFY-RECORD can skip them by exact ID match instead
+       *> of a file-order cutoff (SAVINGS-FILE carries no ordering
+       *> guarantee on FI-ACCT-ID).
+       01  WS-CHECKPOINT-TABLE.
+           05 WS-CKPT-COUNT      PIC 9(07) VALUE ZERO.
+           05 WS-CKPT-ENTRY      OCCURS 50000 TIMES
+                                   INDEXED BY WS-CKPT-IDX.
+               10 WS-CKPT-ACCT-ID  PIC 9(10).
+               10 WS-CKPT-TYPE     PIC X(01).
+                  88 WS-CKPT-TYPE-IS-ACTIVE   VALUE 'A'.
+               10 WS-CKPT-BALANCE  PIC 9(8)V99.
+               10 WS-CKPT-ACCT-NAME PIC X(30).
+
+       *> Use Case: Working fields for the one new checkpoint entry
+       *> being appended - set by the caller just before PERFORM
+       *> 1600-APPEND-CHECKPOINT.
+       01  WS-CKPT-NEW-ENTRY.
+           05 WS-CKPT-NEW-ID     PIC 9(10).
+           05 WS-CKPT-NEW-TYPE   PIC X(01).
+           05 WS-CKPT-NEW-BAL    PIC 9(8)V99.
+           05 WS-CKPT-NEW-NAME   PIC X(30).
+
+       *> Use Case: Run date/time captured once at startup and
+       *> stamped on every audit-log line written during the run.
+       01  WS-RUN-TIMESTAMP.
+           05 WS-RUN-DATE         PIC 9(08) VALUE ZERO.
+           05 WS-RUN-TIME         PIC 9(08) VALUE ZERO.
+
+       *> Use Case: Control totals for the trailer line, so the run
+       *> can be reconciled against the account count in SAVINGS.DAT
+       *> without a separate script.
+       01  WS-CONTROL-TOTALS.
+           05 WS-READ-COUNT     PIC 9(7)   VALUE ZERO.
+           05 WS-ACTIVE-COUNT   PIC 9(7)   VALUE ZERO.
+           05 WS-INACTIVE-COUNT PIC 9(7)   VALUE ZERO.
+           05 WS-REJECT-COUNT   PIC 9(7)   VALUE ZERO.
+           05 WS-BALANCE-TOTAL  PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-TRAILER-TOTALS-DISPLAY.
+           05 WS-TD-READ        PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WS-TD-ACTIVE       PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WS-TD-INACTIVE    PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WS-TD-REJECT      PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 WS-TD-BAL-TOTAL   PIC Z,ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            PERFORM 1000-OPEN-FILES.
-           
-           *> The Priming Read: Getting the first record before the loop
-           PERFORM 2000-READ-SAVINGS.
+           PERFORM 1500-CHECK-RESTART.
 
-           *> Use Case: Using the EOF flag to control the loop
-           PERFORM 3000-PROCESS-RECORDS UNTIL END-OF-FILE.
+           *> Use Case: SORT drives 3000-PROCESS-RECORDS (reads
+           *> SAVINGS-FILE and RELEASEs the active accounts) and then
+           *> 6000-WRITE-REPORT (RETURNs them in descending balance
+           *> order and writes REPORT-FILE).
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SD-BALANCE
+               INPUT PROCEDURE IS 3000-PROCESS-RECORDS
+               OUTPUT PROCEDURE IS 6000-WRITE-REPORT.
 
            PERFORM 4000-CLOSE-FILES.
            STOP RUN.
@@ -70,40 +282,430 @@
                STOP RUN
            END-IF.
 
+           *> Use Case: Append to the audit log across runs; OPEN
+           *> EXTEND fails with "file not found" the very first time,
+           *> so fall back to OPEN OUTPUT to create it.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN AUDIT LOG "
+                "(FS: " WS-FS-AUDIT ")"
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+       1500-CHECK-RESTART.
+           *> Use Case: Load every account already committed by a
+           *> prior abended run, if any, so 3100-CLASSIFY-RECORD can
+           *> skip exactly those accounts instead of reprocessing them
+           *> - and so REPORT-FILE/INACTIVE-FILE/REJECT-FILE can be
+           *> reopened EXTEND instead of truncated, preserving what
+           *> that prior attempt already wrote.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CKPT = "00"
+               PERFORM 1510-READ-ONE-CKPT
+               PERFORM 1520-STORE-ONE-CKPT UNTIL END-OF-CKPT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-CKPT-COUNT > ZERO
+               SET RESUMING-FROM-CHECKPOINT TO TRUE
+               DISPLAY "RESUMING PRIOR RUN - " WS-CKPT-COUNT
+                " ACCOUNT(S) ALREADY COMMITTED"
+           ELSE
+               SET STARTING-FRESH TO TRUE
+           END-IF.
+
+           PERFORM 1550-OPEN-OUTPUT-FILES.
+
+       1510-READ-ONE-CKPT.
+           READ CHECKPOINT-FILE
+               AT END SET END-OF-CKPT TO TRUE
+           END-READ.
+
+       1520-STORE-ONE-CKPT.
+           IF WS-CKPT-COUNT >= 50000
+               DISPLAY "CRITICAL ERROR: CHECKPOINT TABLE FULL AT "
+                "50000 ENTRIES - CANNOT SAFELY RESUME THIS RUN"
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO WS-CKPT-COUNT.
+           SET WS-CKPT-IDX TO WS-CKPT-COUNT.
+           MOVE FO4-CKPT-ACCT-ID   TO WS-CKPT-ACCT-ID (WS-CKPT-IDX).
+           MOVE FO4-CKPT-TYPE      TO WS-CKPT-TYPE (WS-CKPT-IDX).
+           MOVE FO4-CKPT-BALANCE   TO WS-CKPT-BALANCE (WS-CKPT-IDX).
+           MOVE FO4-CKPT-ACCT-NAME TO WS-CKPT-ACCT-NAME (WS-CKPT-IDX).
+
+           IF FO4-TYPE-IS-ACTIVE
+               ADD 1 TO WS-ACTIVE-COUNT
+               ADD FO4-CKPT-BALANCE TO WS-BALANCE-TOTAL
+           ELSE
+               IF FO4-TYPE-IS-INACTIVE
+                   ADD 1 TO WS-INACTIVE-COUNT
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+           END-IF.
+
+           PERFORM 1510-READ-ONE-CKPT.
+
+       1550-OPEN-OUTPUT-FILES.
+           *> Use Case: REPORT-FILE is rebuilt fresh every run, resume
+           *> or not - 3050-RELEASE-CHECKPOINTED-ACTIVE feeds every
+           *> already-checkpointed active account back into this run's
+           *> SORT alongside the newly classified ones, so re-creating
+           *> the file from that merged set is what keeps it globally
+           *> descending by balance across a restart. OPEN EXTEND here
+           *> would instead leave a prior run's locally-sorted batch in
+           *> place with a new one appended after it - no longer
+           *> globally sorted as a whole.
            OPEN OUTPUT REPORT-FILE.
            IF WS-FS-REPORT NOT = "00"
-               DISPLAY "CRITICAL ERROR: COULD NOT CREATE REPORT (FS: "
-                WS-FS-REPORT ")"
+               DISPLAY "CRITICAL ERROR: COULD NOT CREATE REPORT "
+                "(FS: " WS-FS-REPORT ")"
                STOP RUN
            END-IF.
 
+           IF RESUMING-FROM-CHECKPOINT
+               OPEN EXTEND INACTIVE-FILE
+               IF WS-FS-INACTIVE NOT = "00"
+                   DISPLAY "CRITICAL ERROR: COULD NOT REOPEN "
+                    "INACTIVE REPORT (FS: " WS-FS-INACTIVE ")"
+                   STOP RUN
+               END-IF
+
+               OPEN EXTEND REJECT-FILE
+               IF WS-FS-REJECT NOT = "00"
+                   DISPLAY "CRITICAL ERROR: COULD NOT REOPEN "
+                    "REJECTS FILE (FS: " WS-FS-REJECT ")"
+                   STOP RUN
+               END-IF
+
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-FS-CKPT NOT = "00"
+                   DISPLAY "CRITICAL ERROR: COULD NOT REOPEN "
+                    "CHECKPOINT (FS: " WS-FS-CKPT ")"
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT INACTIVE-FILE
+               IF WS-FS-INACTIVE NOT = "00"
+                   DISPLAY "CRITICAL ERROR: COULD NOT CREATE "
+                    "INACTIVE REPORT (FS: " WS-FS-INACTIVE ")"
+                   STOP RUN
+               END-IF
+
+               OPEN OUTPUT REJECT-FILE
+               IF WS-FS-REJECT NOT = "00"
+                   DISPLAY "CRITICAL ERROR: COULD NOT CREATE "
+                    "REJECTS FILE (FS: " WS-FS-REJECT ")"
+                   STOP RUN
+               END-IF
+
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-FS-CKPT NOT = "00"
+                   DISPLAY "CRITICAL ERROR: COULD NOT CREATE "
+                    "CHECKPOINT (FS: " WS-FS-CKPT ")"
+                   STOP RUN
+               END-IF
+           END-IF.
+
        2000-READ-SAVINGS.
            READ SAVINGS-FILE
                AT END SET END-OF-FILE TO TRUE
            END-READ.
 
        3000-PROCESS-RECORDS.
+           *> Use Case: SORT input procedure. Drives SAVINGS-FILE end
+           *> to end exactly the way the old main loop used to, except
+           *> active accounts are RELEASEd to the sort instead of
+           *> being written straight to the report. Every active
+           *> account already checkpointed by a prior abended run is
+           *> re-released first (3050-RELEASE-CHECKPOINTED-ACTIVE), so
+           *> this run's SORT puts the whole file - resumed accounts
+           *> and newly classified ones together - into one globally
+           *> descending-by-balance order, instead of a prior run's
+           *> locally-sorted batch sitting ahead of a second one with
+           *> no sort relationship to it.
+           PERFORM 3050-RELEASE-CHECKPOINTED-ACTIVE.
+           PERFORM 2000-READ-SAVINGS.
+           PERFORM 3100-CLASSIFY-RECORD UNTIL END-OF-FILE.
+
+       3050-RELEASE-CHECKPOINTED-ACTIVE.
+           SET WS-CKPT-IDX TO 1.
+           PERFORM 3060-RELEASE-ONE-CKPT-ACTIVE
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT.
+
+       3060-RELEASE-ONE-CKPT-ACTIVE.
+           IF WS-CKPT-TYPE-IS-ACTIVE (WS-CKPT-IDX)
+               MOVE WS-CKPT-ACCT-ID (WS-CKPT-IDX)   TO SD-ACCT-ID
+               MOVE WS-CKPT-ACCT-NAME (WS-CKPT-IDX) TO SD-ACCT-NAME
+               MOVE WS-CKPT-BALANCE (WS-CKPT-IDX)   TO SD-BALANCE
+               SET SD-ALREADY-CHECKPOINTED TO TRUE
+
+               RELEASE SD-SORT-RECORD
+           END-IF.
+
+           SET WS-CKPT-IDX UP BY 1.
+
+       3100-CLASSIFY-RECORD.
+           ADD 1 TO WS-READ-COUNT.
+
+           *> Use Case: An account already committed by a prior
+           *> abended attempt at this SAVINGS.DAT is skipped rather
+           *> than reprocessed - matched by exact ID, not file
+           *> position, since SAVINGS-FILE carries no ordering
+           *> guarantee on FI-ACCT-ID.
+           PERFORM 3110-SEARCH-CHECKPOINT.
+
+           IF CKPT-ENTRY-NOT-FOUND
+               PERFORM 3200-CLASSIFY-ONE
+           END-IF.
+
+           *> Get the next record to keep the loop moving
+           PERFORM 2000-READ-SAVINGS.
+
+       3110-SEARCH-CHECKPOINT.
+           SET CKPT-ENTRY-NOT-FOUND TO TRUE.
+           SET WS-CKPT-IDX TO 1.
+           PERFORM 3120-COMPARE-ONE-CKPT
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+                  OR CKPT-ENTRY-FOUND.
+
+       3120-COMPARE-ONE-CKPT.
+           IF WS-CKPT-ACCT-ID (WS-CKPT-IDX) = FI-ACCT-ID
+               SET CKPT-ENTRY-FOUND TO TRUE
+           ELSE
+               SET WS-CKPT-IDX UP BY 1
+           END-IF.
+
+       3200-CLASSIFY-ONE.
            *> Use Case: Moving input data to our status flag variable
            MOVE FI-ACCT-STATUS TO WS-ACCT-FLAG.
 
            *> Use Case: Conditional logic using Level-88 Flag
            IF ACCOUNT-IS-ACTIVE
-               MOVE FI-ACCT-NAME TO FO-ACCT-NAME
-               MOVE FI-BALANCE   TO FO-DISPLAY-BAL
-               
-               WRITE FO-REPORT-RECORD
-               
-               *> Error Handling: Catching full disk or write permissions
-               IF WS-FS-REPORT NOT = "00"
-                   DISPLAY "WRITE ERROR DETECTED: " WS-FS-REPORT
-                   SET END-OF-FILE TO TRUE
+               MOVE FI-ACCT-ID   TO SD-ACCT-ID
+               MOVE FI-ACCT-NAME TO SD-ACCT-NAME
+               MOVE FI-BALANCE   TO SD-BALANCE
+               SET SD-NOT-YET-CHECKPOINTED TO TRUE
+
+               RELEASE SD-SORT-RECORD
+           ELSE
+               IF ACCOUNT-IS-INACTIVE
+                   *> Use Case: Inactive accounts go to the closures
+                   *> team's worklist instead of vanishing from the run.
+                   MOVE SPACES       TO FO2-INACTIVE-RECORD
+                   MOVE FI-ACCT-ID   TO FO2-ACCT-ID
+                   MOVE FI-ACCT-NAME TO FO2-ACCT-NAME
+                   MOVE FI-BALANCE   TO FO2-DISPLAY-BAL
+
+                   WRITE FO2-INACTIVE-RECORD
+
+                   IF WS-FS-INACTIVE NOT = "00"
+                       DISPLAY "WRITE ERROR DETECTED: " WS-FS-INACTIVE
+                       SET END-OF-FILE  TO TRUE
+                       SET RUN-ABENDED  TO TRUE
+                   ELSE
+                       ADD 1 TO WS-INACTIVE-COUNT
+                       MOVE FI-ACCT-ID   TO WS-CKPT-NEW-ID
+                       MOVE 'I'          TO WS-CKPT-NEW-TYPE
+                       MOVE FI-BALANCE   TO WS-CKPT-NEW-BAL
+                       MOVE FI-ACCT-NAME TO WS-CKPT-NEW-NAME
+                       PERFORM 1600-APPEND-CHECKPOINT
+                       IF RUN-ABENDED
+                           SET END-OF-FILE TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   *> Use Case: Anything other than 'A' or 'I' - typo,
+                   *> blank, or corrupted extract - gets flagged
+                   *> instead of quietly dropping out of both reports.
+                   MOVE SPACES         TO FO3-REJECT-RECORD
+                   MOVE FI-ACCT-ID     TO FO3-RAW-ACCT-ID
+                   MOVE FI-ACCT-NAME   TO FO3-RAW-ACCT-NAME
+                   MOVE FI-ACCT-STATUS TO FO3-RAW-STATUS
+                   MOVE FI-BALANCE     TO FO3-RAW-BALANCE
+                   MOVE "INVALID ACCT STATUS CODE" TO FO3-REASON-CODE
+
+                   WRITE FO3-REJECT-RECORD
+
+                   IF WS-FS-REJECT NOT = "00"
+                       DISPLAY "WRITE ERROR DETECTED: " WS-FS-REJECT
+                       SET END-OF-FILE  TO TRUE
+                       SET RUN-ABENDED  TO TRUE
+                   ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                       MOVE FI-ACCT-ID   TO WS-CKPT-NEW-ID
+                       MOVE 'R'          TO WS-CKPT-NEW-TYPE
+                       MOVE FI-BALANCE   TO WS-CKPT-NEW-BAL
+                       MOVE FI-ACCT-NAME TO WS-CKPT-NEW-NAME
+                       PERFORM 1600-APPEND-CHECKPOINT
+                       IF RUN-ABENDED
+                           SET END-OF-FILE TO TRUE
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
-           *> Get the next record to keep the loop moving
-           PERFORM 2000-READ-SAVINGS.
+       1600-APPEND-CHECKPOINT.
+           *> Use Case: Durable record of one more account committed
+           *> to its final output file, appended as it happens (not on
+           *> a periodic interval) so the checkpoint always matches
+           *> what has actually been written. A write failure here is
+           *> just as fatal as one against REPORT-FILE/INACTIVE-FILE/
+           *> REJECT-FILE - if the account isn't durably in the
+           *> ledger, the next restart reprocesses it and double-counts
+           *> it wherever it already landed.
+           MOVE SPACES              TO FO4-CHECKPOINT-RECORD.
+           MOVE WS-CKPT-NEW-ID      TO FO4-CKPT-ACCT-ID.
+           MOVE WS-CKPT-NEW-TYPE    TO FO4-CKPT-TYPE.
+           MOVE WS-CKPT-NEW-BAL     TO FO4-CKPT-BALANCE.
+           MOVE WS-CKPT-NEW-NAME    TO FO4-CKPT-ACCT-NAME.
+
+           WRITE FO4-CHECKPOINT-RECORD.
+
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "WRITE ERROR DETECTED: " WS-FS-CKPT
+               SET RUN-ABENDED TO TRUE
+           END-IF.
 
        4000-CLOSE-FILES.
+           *> Use Case: The trailer is only meaningful once the run
+           *> has actually finished - writing one mid-chain would sit
+           *> in the middle of a file that later gets more lines
+           *> appended by the run that finally completes it.
+           IF RUN-NOT-ABENDED
+               PERFORM 4100-WRITE-TRAILER
+           ELSE
+               DISPLAY "RUN ABORTED - RESTART REQUIRED. CHECKPOINT "
+                "PRESERVED FOR NEXT RUN."
+           END-IF.
+
            CLOSE SAVINGS-FILE.
            CLOSE REPORT-FILE.
-           DISPLAY "PROCESS COMPLETE. ACTIVE ACCOUNTS REPORTED.".
\ No newline at end of file
+           CLOSE INACTIVE-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           *> Use Case: Only a clean run clears the checkpoint - an
+           *> abended run leaves it in place so the next run resumes
+           *> from it instead of the top of SAVINGS.DAT.
+           IF RUN-NOT-ABENDED
+               PERFORM 1700-CLEAR-CHECKPOINT
+           END-IF.
+
+           DISPLAY "PROCESS COMPLETE. ACTIVE ACCOUNTS REPORTED.".
+
+       1700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       4100-WRITE-TRAILER.
+           *> Use Case: Control totals, written to the report itself
+           *> and to the job log, so the run can be reconciled without
+           *> a separate script.
+           MOVE WS-READ-COUNT     TO WS-TD-READ.
+           MOVE WS-ACTIVE-COUNT   TO WS-TD-ACTIVE.
+           MOVE WS-INACTIVE-COUNT TO WS-TD-INACTIVE.
+           MOVE WS-REJECT-COUNT   TO WS-TD-REJECT.
+           MOVE WS-BALANCE-TOTAL  TO WS-TD-BAL-TOTAL.
+
+           MOVE "RECORDS READ:"   TO FO-TRAILER-LABEL.
+           MOVE WS-TD-READ        TO FO-TRAILER-TEXT.
+           WRITE FO-TRAILER-RECORD.
+
+           MOVE "ACTIVE RPTD:"    TO FO-TRAILER-LABEL.
+           MOVE WS-TD-ACTIVE      TO FO-TRAILER-TEXT.
+           WRITE FO-TRAILER-RECORD.
+
+           MOVE "INACTIVE SKIP:"  TO FO-TRAILER-LABEL.
+           MOVE WS-TD-INACTIVE    TO FO-TRAILER-TEXT.
+           WRITE FO-TRAILER-RECORD.
+
+           MOVE "REJECTED:"       TO FO-TRAILER-LABEL.
+           MOVE WS-TD-REJECT      TO FO-TRAILER-TEXT.
+           WRITE FO-TRAILER-RECORD.
+
+           MOVE "BALANCE TOTAL:"  TO FO-TRAILER-LABEL.
+           MOVE WS-TD-BAL-TOTAL   TO FO-TRAILER-TEXT.
+           WRITE FO-TRAILER-RECORD.
+
+           DISPLAY "RECORDS READ......: " WS-TD-READ.
+           DISPLAY "ACTIVE ACCOUNTS RPT: " WS-TD-ACTIVE.
+           DISPLAY "INACTIVE SKIPPED...: " WS-TD-INACTIVE.
+           DISPLAY "REJECTED (BAD STAT): " WS-TD-REJECT.
+           DISPLAY "BALANCE TOTAL......: " WS-TD-BAL-TOTAL.
+
+       6000-WRITE-REPORT.
+           *> Use Case: SORT output procedure. RETURNs the active
+           *> accounts in descending balance order and writes them to
+           *> REPORT-FILE (mirrors the priming-read/PERFORM-UNTIL
+           *> shape used for SAVINGS-FILE above).
+           PERFORM 6100-RETURN-SORTED.
+           PERFORM 6200-WRITE-ONE UNTIL SORT-END-OF-FILE.
+
+       6100-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-END-OF-FILE TO TRUE
+           END-RETURN.
+
+       6200-WRITE-ONE.
+           MOVE SPACES       TO FO-REPORT-RECORD.
+           MOVE SD-ACCT-NAME TO FO-ACCT-NAME.
+           MOVE SD-BALANCE   TO FO-DISPLAY-BAL.
+
+           WRITE FO-REPORT-RECORD.
+
+           *> Error Handling: Catching full disk or write permissions
+           IF WS-FS-REPORT NOT = "00"
+               DISPLAY "WRITE ERROR DETECTED: " WS-FS-REPORT
+               SET SORT-END-OF-FILE TO TRUE
+               SET RUN-ABENDED      TO TRUE
+           ELSE
+               *> Use Case: An account re-released from
+               *> WS-CHECKPOINT-TABLE (see 3050-RELEASE-CHECKPOINTED-
+               *> ACTIVE) was already counted, checkpointed, and
+               *> audited by the run that first committed it - this
+               *> pass through 6200-WRITE-ONE exists only to put it
+               *> back into REPORT-FILE at its correct sorted position,
+               *> so none of that bookkeeping repeats for it here.
+               IF SD-ALREADY-CHECKPOINTED
+                   PERFORM 6100-RETURN-SORTED
+               ELSE
+                   ADD 1          TO WS-ACTIVE-COUNT
+                   ADD SD-BALANCE TO WS-BALANCE-TOTAL
+                   MOVE SD-ACCT-ID   TO WS-CKPT-NEW-ID
+                   MOVE 'A'          TO WS-CKPT-NEW-TYPE
+                   MOVE SD-BALANCE   TO WS-CKPT-NEW-BAL
+                   MOVE SD-ACCT-NAME TO WS-CKPT-NEW-NAME
+                   PERFORM 1600-APPEND-CHECKPOINT
+                   IF RUN-ABENDED
+                       SET SORT-END-OF-FILE TO TRUE
+                   ELSE
+                       PERFORM 6300-WRITE-AUDIT-LINE
+                       PERFORM 6100-RETURN-SORTED
+                   END-IF
+               END-IF
+           END-IF.
+
+       6300-WRITE-AUDIT-LINE.
+           MOVE SPACES       TO FO5-AUDIT-RECORD.
+           MOVE WS-RUN-DATE  TO FO5-RUN-DATE.
+           MOVE WS-RUN-TIME  TO FO5-RUN-TIME.
+           MOVE SD-ACCT-ID   TO FO5-ACCT-ID.
+           MOVE SD-BALANCE   TO FO5-BALANCE.
+
+           WRITE FO5-AUDIT-RECORD.
+
+           *> Use Case: A failure here should not take down the report
+           *> run itself - flag it to the job log and keep going.
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "AUDIT LOG WRITE ERROR: " WS-FS-AUDIT
+           END-IF.
