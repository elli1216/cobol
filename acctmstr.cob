@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MASTER-BUILD.
+
+           *> Use Case: Builds/refreshes the indexed ACCOUNT-MASTER
+           *> file from SAVINGS.DAT so ACCOUNT-INQUIRY (and any other
+           *> program that needs one account by number) can do a
+           *> keyed READ instead of scanning the whole line-sequential
+           *> extract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAVINGS-FILE ASSIGN TO "SAVINGS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAVINGS.
+
+           *> Use Case: RANDOM rather than SEQUENTIAL access - SAVINGS-
+           *> FILE has no guaranteed ordering on FI-ACCT-ID, and a
+           *> SEQUENTIAL WRITE requires ascending key order or fails
+           *> with a sequence-error file status.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCT-ID
+               FILE STATUS IS WS-FS-MASTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAVINGS-FILE.
+       01  FI-SAVINGS-RECORD.
+           05 FI-ACCT-ID       PIC 9(10).
+           05 FI-ACCT-NAME     PIC X(30).
+           05 FI-ACCT-STATUS   PIC X(01).
+           05 FI-BALANCE       PIC 9(8)V99.
+
+           *> Use Case: One row per account, keyed for random access -
+           *> AM-ACCT-ID mirrors FI-ACCT-ID so the build is a straight
+           *> field-for-field copy.
+       FD  ACCOUNT-MASTER.
+       01  AM-MASTER-RECORD.
+           05 AM-ACCT-ID       PIC 9(10).
+           05 AM-ACCT-NAME     PIC X(30).
+           05 AM-ACCT-STATUS   PIC X(01).
+           05 AM-BALANCE       PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-SAVINGS       PIC XX.  *> File Status for Input
+       01  WS-FS-MASTER        PIC XX.  *> File Status for Master
+
+       01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88 END-OF-FILE                VALUE 'Y'.
+           88 NOT-END-OF-FILE            VALUE 'N'.
+
+       01  WS-BUILD-COUNT      PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-READ-SAVINGS.
+           PERFORM 3000-BUILD-ONE UNTIL END-OF-FILE.
+           PERFORM 4000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT SAVINGS-FILE.
+           IF WS-FS-SAVINGS NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN SAVINGS.DAT "
+                "(FS: " WS-FS-SAVINGS ")"
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ACCOUNT-MASTER.
+           IF WS-FS-MASTER NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN ACCOUNT-MASTER "
+                "(FS: " WS-FS-MASTER ")"
+               STOP RUN
+           END-IF.
+
+       2000-READ-SAVINGS.
+           READ SAVINGS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-BUILD-ONE.
+           MOVE SPACES       TO AM-MASTER-RECORD.
+           MOVE FI-ACCT-ID   TO AM-ACCT-ID.
+           MOVE FI-ACCT-NAME TO AM-ACCT-NAME.
+           MOVE FI-ACCT-STATUS TO AM-ACCT-STATUS.
+           MOVE FI-BALANCE   TO AM-BALANCE.
+
+           WRITE AM-MASTER-RECORD.
+
+           *> Error Handling: A duplicate key stops the build - a
+           *> partial master is worse than none.
+           IF WS-FS-MASTER NOT = "00"
+               DISPLAY "WRITE ERROR DETECTED: " WS-FS-MASTER
+                " ON ACCOUNT ID " FI-ACCT-ID
+               SET END-OF-FILE TO TRUE
+           ELSE
+               ADD 1 TO WS-BUILD-COUNT
+           END-IF.
+
+           PERFORM 2000-READ-SAVINGS.
+
+       4000-CLOSE-FILES.
+           CLOSE SAVINGS-FILE.
+           CLOSE ACCOUNT-MASTER.
+           DISPLAY "ACCOUNT-MASTER BUILD COMPLETE. RECORDS LOADED: "
+            WS-BUILD-COUNT.
