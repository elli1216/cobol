@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-INQUIRY.
+
+           *> Use Case: Teller-desk lookup against ACCOUNT-MASTER -
+           *> pulls a single account's name/status/balance by account
+           *> number on demand, instead of waiting on a full
+           *> BANK-FILTER-PROG run. Enter account number 0000000000
+           *> to end the session.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCT-ID
+               FILE STATUS IS WS-FS-MASTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01  AM-MASTER-RECORD.
+           05 AM-ACCT-ID       PIC 9(10).
+           05 AM-ACCT-NAME     PIC X(30).
+           05 AM-ACCT-STATUS   PIC X(01).
+           05 AM-BALANCE       PIC 9(8)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-MASTER        PIC XX.  *> File Status for Master
+
+       01  WS-QUIT-SWITCH      PIC X(01) VALUE 'N'.
+           88 SESSION-IS-OVER            VALUE 'Y'.
+           88 SESSION-NOT-OVER           VALUE 'N'.
+
+       01  WS-INQUIRY-ID       PIC 9(10).
+
+       01  WS-DISPLAY-BAL      PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-PROMPT-AND-LOOKUP UNTIL SESSION-IS-OVER.
+           PERFORM 4000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER.
+           IF WS-FS-MASTER NOT = "00"
+               DISPLAY "CRITICAL ERROR: COULD NOT OPEN ACCOUNT-MASTER "
+                "(FS: " WS-FS-MASTER ")"
+               STOP RUN
+           END-IF.
+
+       2000-PROMPT-AND-LOOKUP.
+           DISPLAY "ENTER ACCOUNT NUMBER (0000000000 TO QUIT): ".
+           ACCEPT WS-INQUIRY-ID FROM CONSOLE.
+
+           IF WS-INQUIRY-ID = ZERO
+               SET SESSION-IS-OVER TO TRUE
+           ELSE
+               PERFORM 2100-LOOKUP-ACCOUNT
+           END-IF.
+
+       2100-LOOKUP-ACCOUNT.
+           MOVE WS-INQUIRY-ID TO AM-ACCT-ID.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "NO ACCOUNT ON FILE FOR: " WS-INQUIRY-ID
+               NOT INVALID KEY
+                   PERFORM 2200-DISPLAY-ACCOUNT
+           END-READ.
+
+       2200-DISPLAY-ACCOUNT.
+           MOVE AM-BALANCE TO WS-DISPLAY-BAL.
+           DISPLAY "ACCOUNT ID.....: " AM-ACCT-ID.
+           DISPLAY "ACCOUNT NAME...: " AM-ACCT-NAME.
+           DISPLAY "ACCOUNT STATUS.: " AM-ACCT-STATUS.
+           DISPLAY "BALANCE........: " WS-DISPLAY-BAL.
+
+       4000-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER.
